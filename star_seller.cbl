@@ -8,35 +8,605 @@
       * other code must start at least on column 8.
       * Look mom, now I can code with a six-figure salary!
 
+      * Modification history:
+      *   THS  Original one-shot name/star exercise program.
+      *   THS  Added the STARLDG transaction ledger so every visit is
+      *        recorded on disk instead of vanishing at STOP RUN.
+      *   THS  Added the STARREJ exception file and a session tally
+      *        so out-of-range star requests are logged with a
+      *        reason instead of just looping the prompt forever.
+      *   THS  Replaced free-text name entry with a CUSTMAS account
+      *        number lookup so repeat visits tie back to one
+      *        customer record for loyalty tracking.
+      *   THS  Added the star denomination table so every ledger
+      *        entry is rated in dollars, not just a raw star count.
+      *   THS  Added operator sign-on so every transaction and
+      *        rejection is stamped with the till operator running
+      *        the session, for the shift audit trail.
+      *   THS  Added a batch reprocessing mode: if a STARIN input
+      *        file is present the program works through it instead
+      *        of prompting a human at the keyboard.
+      *   THS  Added a supervisor override path for requests over
+      *        the 200-star cap, logged to the STAREXC exception
+      *        file instead of just looping the prompt forever.
+      *   THS  Added a formatted STARRCT receipt printout so the
+      *        customer has something to walk away with besides a
+      *        row of asterisks scrolling off the screen.
+      *   THS  Added validation on the name that comes back off the
+      *        customer master record (blank or control characters),
+      *        logged to STARREJ with reason "NM" instead of sailing
+      *        straight through to the greeting.
 000100 IDENTIFICATION DIVISION.
 000200  PROGRAM-ID. StarSeller.
-000300 DATA DIVISION.
-000400  WORKING-STORAGE SECTION.
+000300 ENVIRONMENT DIVISION.
+000310  CONFIGURATION SECTION.
+000320  SPECIAL-NAMES.
+      * Printable-character class, used to reject control characters
+      * that slip into a customer master name field instead of
+      * sailing straight through to the "Hello, " greeting.
+000330      CLASS WS-PRINTABLE IS X"20" THRU X"7E".
+000400  INPUT-OUTPUT SECTION.
+000500  FILE-CONTROL.
+000600      SELECT STAR-LEDGER-FILE ASSIGN TO "STARLDG"
+000610          ORGANIZATION IS SEQUENTIAL
+000620          FILE STATUS IS WS-LEDGER-FILE-STATUS.
+000630      SELECT STAR-REJECT-FILE ASSIGN TO "STARREJ"
+000640          ORGANIZATION IS SEQUENTIAL
+000650          FILE STATUS IS WS-REJECT-FILE-STATUS.
+000660      SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAS"
+000670          ORGANIZATION IS INDEXED
+000680          ACCESS MODE IS RANDOM
+000690          RECORD KEY IS CM-ACCOUNT-NUMBER
+000695          FILE STATUS IS WS-CUSTMAS-FILE-STATUS.
+000700      SELECT BATCH-INPUT-FILE ASSIGN TO "STARIN"
+000710          ORGANIZATION IS SEQUENTIAL
+000720          FILE STATUS IS WS-BATCH-FILE-STATUS.
+000730      SELECT STAR-EXCEPTION-FILE ASSIGN TO "STAREXC"
+000740          ORGANIZATION IS SEQUENTIAL
+000750          FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+000760      SELECT RECEIPT-FILE ASSIGN TO "STARRCT"
+000770          ORGANIZATION IS SEQUENTIAL
+000780          FILE STATUS IS WS-RECEIPT-FILE-STATUS.
+000800 DATA DIVISION.
+000900  FILE SECTION.
+001000  FD  STAR-LEDGER-FILE
+001010      LABEL RECORDS ARE STANDARD.
+001020      COPY LEDGREC.
+001030  FD  STAR-REJECT-FILE
+001040      LABEL RECORDS ARE STANDARD.
+001050      COPY REJECREC.
+001060  FD  CUSTOMER-MASTER-FILE
+001070      LABEL RECORDS ARE STANDARD.
+001080      COPY CUSTREC.
+001090  FD  BATCH-INPUT-FILE
+001100      LABEL RECORDS ARE STANDARD.
+001110      COPY BATREC.
+001120  FD  STAR-EXCEPTION-FILE
+001130      LABEL RECORDS ARE STANDARD.
+001140      COPY EXCPREC.
+001150  FD  RECEIPT-FILE
+001160      LABEL RECORDS ARE STANDARD.
+001170  01 RECEIPT-LINE PIC X(80).
+001300  WORKING-STORAGE SECTION.
       * I'm sure this type system makes sense somehow. Eh, at least
       * having a type system at all makes it better than Javascript.
-000500  01 WS-NAME PIC A(20) VALUE IS ' '.
-000600  01 WS-STAR PIC S9(9) USAGE IS BINARY VALUE IS -1.
-000700  88 PASS VALUES ARE 0 THRU 200.
+001400  01 WS-NAME PIC A(20) VALUE IS ' '.
+001500  01 WS-STAR PIC S9(9) USAGE IS BINARY VALUE IS -1.
+001600  88 PASS VALUES ARE 0 THRU 200.
 
-000800 PROCEDURE DIVISION.
-000900     PERFORM READ-NAME-PARA UNTIL NOT WS-NAME=" ".
-001000     DISPLAY "Hello, "WS-NAME"!".
-001100     PERFORM READ-STARS-PARA UNTIL PASS.
-001200     PERFORM SHOW-STARS-PARA WS-STAR TIMES.
-001300     DISPLAY "".
+      * SV-TIER-RATE's lowest tier is 0.10/star (STARVAL.cpy), and
+      * WS-DOLLAR-VALUE/LR-DOLLAR-VALUE only hold PIC S9(07)V99 (max
+      * 9,999,999.99), so a supervisor override above this count would
+      * overflow that COMPUTE and write a silently truncated dollar
+      * value to the ledger - reject it the same as any other
+      * out-of-range count instead.
+001610  88 WS-STAR-OVERFLOWS-LEDGER VALUES ARE 99999999 THRU 999999999.
 
-001400     DISPLAY "Goodbye, "WS-NAME.
-001500     STOP RUN.
+      * Current date/time, stamped onto each ledger record so a
+      * discrepancy can be traced back to the visit that caused it.
+001700  01 WS-TODAY-DATE PIC 9(08).
+001800  01 WS-TODAY-TIME PIC 9(06).
 
-001600     READ-NAME-PARA.
-001700     DISPLAY "What is your name? " NO ADVANCING.
-001800     ACCEPT WS-NAME.
+      * Tally of out-of-range star requests this session, displayed
+      * at sign-off so an operator can see at a glance whether the
+      * shift had a run of fat fingers or something worth flagging.
+001810  01 WS-REJECT-COUNT PIC S9(09) USAGE IS BINARY VALUE ZERO.
 
-001900     READ-STARS-PARA.
-002000     DISPLAY "How many stars do you want? " NO ADVANCING.
-002100     ACCEPT WS-STAR.
+      * Account number keyed in at the counter and looked up against
+      * CUSTOMER-MASTER-FILE, so WS-NAME comes from the master record
+      * instead of being re-typed (and mis-typed) on every visit.
+001820  01 WS-ACCOUNT-NUMBER PIC 9(06).
+001830  01 WS-LOOKUP-SWITCH PIC X(01) VALUE "N".
+001840      88 WS-FOUND VALUE "Y".
 
-002200     SHOW-STARS-PARA.
-002300     DISPLAY "*" NO ADVANCING.
+      * Star denomination table and the dollar value it rates the
+      * current transaction at, for the ledger and downstream
+      * revenue reporting.
+001850  COPY STARVAL.
+001860  01 WS-DOLLAR-VALUE PIC S9(07)V99 USAGE COMP-3 VALUE ZERO.
+
+      * Till operator running this session, stamped onto every
+      * ledger and rejection record for the shift audit trail.
+001870  01 WS-OPERATOR-ID PIC X(08) VALUE SPACES.
+
+      * Batch reprocessing mode: driven by whether JCL has assigned
+      * an actual dataset to STARIN, so the same executable serves
+      * the counter and end-of-day catch-up runs.
+001880  01 WS-BATCH-FILE-STATUS PIC X(02).
+001890  01 WS-BATCH-MODE-SWITCH PIC X(01) VALUE "N".
+001891      88 WS-BATCH-MODE VALUE "Y".
+001892  01 WS-BATCH-EOF-SWITCH PIC X(01) VALUE "N".
+001893      88 WS-BATCH-EOF VALUE "Y".
+
+      * Supervisor override for a request over the 200-star cap, so
+      * a legitimate bulk order does not just get refused forever.
+001894  01 WS-SUPERVISOR-ID PIC X(08) VALUE SPACES.
+001895  01 WS-OVERRIDE-SWITCH PIC X(01) VALUE "N".
+001896      88 WS-OVERRIDE-APPROVED VALUE "Y".
+
+      * Working copy of the stars printed so far this transaction,
+      * built up one character at a time by SHOW-STARS-PARA so the
+      * receipt can show the same row of stars as the screen.
+001897  01 WS-RECEIPT-STARS PIC X(200) VALUE SPACES.
+001898  01 WS-STAR-PRINT-PTR PIC S9(05) USAGE IS BINARY VALUE 1.
+001899  01 WS-RECEIPT-STAR-EDIT PIC ZZZ,ZZZ,ZZ9.
+001901  01 WS-RECEIPT-VALUE-EDIT PIC $$$,$$$,$$9.99.
+
+      * Sanity check on the name that comes back off the customer
+      * master record, since a bad master record (blanked out or
+      * carrying a stray control character) would otherwise sail
+      * straight through to the "Hello, " greeting and downstream
+      * ledger entries unchallenged.
+001902  01 WS-NAME-VALID-SWITCH PIC X(01) VALUE "Y".
+001903      88 WS-NAME-VALID VALUE "Y".
+001904  01 WS-NAME-CHAR-IDX PIC S9(02) USAGE IS BINARY.
+001905  01 WS-NAME-REJECT-COUNT PIC S9(09) USAGE IS BINARY VALUE ZERO.
+
+      * Tally of batch input records whose account number did not
+      * match anything on CUSTOMER-MASTER-FILE, displayed at sign-off
+      * the same way WS-REJECT-COUNT and WS-NAME-REJECT-COUNT are.
+001906  01 WS-ACCOUNT-REJECT-COUNT PIC S9(09) USAGE IS BINARY
+001907      VALUE ZERO.
+
+      * File status for every file besides STARIN (which already has
+      * one to detect batch mode), so a failed OPEN or WRITE - a
+      * missing DD, a full disk - is caught instead of vanishing.
+001908  01 WS-LEDGER-FILE-STATUS PIC X(02).
+001909  01 WS-REJECT-FILE-STATUS PIC X(02).
+001910  01 WS-CUSTMAS-FILE-STATUS PIC X(02).
+001911  01 WS-EXCEPTION-FILE-STATUS PIC X(02).
+001912  01 WS-RECEIPT-FILE-STATUS PIC X(02).
+
+      * Working pointers for PRINT-STAR-ROWS-PARA, which wraps
+      * WS-RECEIPT-STARS across as many 80-byte RECEIPT-LINE records
+      * as it takes to print every star issued.
+001913  01 WS-STAR-ROW-PTR PIC S9(05) USAGE IS BINARY.
+001914  01 WS-STAR-CHUNK-LEN PIC S9(05) USAGE IS BINARY.
+
+001900 PROCEDURE DIVISION.
+002000     PERFORM OPEN-FILES-PARA.
+002005     IF WS-BATCH-MODE
+002006         PERFORM BATCH-RUN-PARA
+002007     ELSE
+002008         PERFORM INTERACTIVE-RUN-PARA
+002009     END-IF.
+002800     PERFORM CLOSE-FILES-PARA.
+002900     STOP RUN.
+
+002020     INTERACTIVE-RUN-PARA.
+002010     PERFORM READ-OPERATOR-PARA UNTIL NOT WS-OPERATOR-ID = SPACES.
+002100     PERFORM READ-NAME-PARA UNTIL WS-FOUND.
+002200     DISPLAY "Hello, "WS-NAME"!".
+002300     PERFORM READ-STARS-PARA UNTIL PASS OR WS-OVERRIDE-APPROVED.
+002350     MOVE SPACES TO WS-RECEIPT-STARS.
+002360     MOVE 1 TO WS-STAR-PRINT-PTR.
+002400     PERFORM SHOW-STARS-PARA WS-STAR TIMES.
+002500     DISPLAY "".
+002600     PERFORM WRITE-LEDGER-PARA.
+002610     PERFORM PRINT-RECEIPT-PARA.
+002700     DISPLAY "Goodbye, "WS-NAME.
+002710     IF WS-REJECT-COUNT > 0
+002720         DISPLAY "Out-of-range star requests this session: "
+002730             WS-REJECT-COUNT
+002740     END-IF.
+002741     IF WS-NAME-REJECT-COUNT > 0
+002742         DISPLAY "Invalid customer name records this session: "
+002743             WS-NAME-REJECT-COUNT
+002744     END-IF.
+
+002750     BATCH-RUN-PARA.
+002760     PERFORM READ-BATCH-OPERATOR-PARA.
+002770     PERFORM READ-BATCH-PARA.
+002780     PERFORM PROCESS-BATCH-PARA UNTIL WS-BATCH-EOF.
+002790     IF WS-REJECT-COUNT > 0
+002791         DISPLAY "Out-of-range star requests this batch run: "
+002792             WS-REJECT-COUNT
+002793     END-IF.
+002794     IF WS-NAME-REJECT-COUNT > 0
+002795         DISPLAY "Invalid customer name records this batch run: "
+002796             WS-NAME-REJECT-COUNT
+002797     END-IF.
+002798     IF WS-ACCOUNT-REJECT-COUNT > 0
+002801         DISPLAY "Unknown account numbers this batch run: "
+002802             WS-ACCOUNT-REJECT-COUNT
+002803     END-IF.
+
+002950     READ-OPERATOR-PARA.
+002960     DISPLAY "Operator ID? " NO ADVANCING.
+002970     ACCEPT WS-OPERATOR-ID.
+
+      * Batch jobs run unattended under JCL, so there is no one at a
+      * keyboard to answer the interactive operator prompt above; the
+      * operator ID instead comes off the command line/PARM the same
+      * way a batch job picks up any other run-time parameter, and
+      * falls back to a fixed ID rather than hang waiting on ACCEPT.
+002975     READ-BATCH-OPERATOR-PARA.
+002976     ACCEPT WS-OPERATOR-ID FROM COMMAND-LINE.
+002977     IF WS-OPERATOR-ID = SPACES
+002978         MOVE "BATCH" TO WS-OPERATOR-ID
+002979     END-IF.
+
+003000     READ-NAME-PARA.
+003100     DISPLAY "Customer account number? " NO ADVANCING.
+003200     ACCEPT WS-ACCOUNT-NUMBER.
+003210     MOVE WS-ACCOUNT-NUMBER TO CM-ACCOUNT-NUMBER.
+003220     READ CUSTOMER-MASTER-FILE
+003230         INVALID KEY
+003240             DISPLAY "Unknown account number, try again."
+003245             PERFORM LOG-ACCOUNT-REJECT-PARA
+003250             MOVE "N" TO WS-LOOKUP-SWITCH
+003260         NOT INVALID KEY
+003261             PERFORM VALIDATE-NAME-PARA
+003262             IF WS-NAME-VALID
+003270                 MOVE "Y" TO WS-LOOKUP-SWITCH
+003280                 MOVE CM-CUST-NAME TO WS-NAME
+003281             ELSE
+003282                 DISPLAY "Customer master record for that "
+003283                     "account has an invalid name on file; "
+003284                     "see a supervisor."
+003285                 PERFORM LOG-NAME-REJECT-PARA
+003286                 MOVE "N" TO WS-LOOKUP-SWITCH
+003287             END-IF
+003290     END-READ.
+003295     PERFORM CHECK-CUSTMAS-STATUS-PARA.
+
+003291     VALIDATE-NAME-PARA.
+003292     MOVE "Y" TO WS-NAME-VALID-SWITCH.
+003293     IF CM-CUST-NAME = SPACES
+003294         MOVE "N" TO WS-NAME-VALID-SWITCH
+003295     ELSE
+003296         PERFORM CHECK-NAME-CHAR-PARA
+003297             VARYING WS-NAME-CHAR-IDX FROM 1 BY 1
+003298             UNTIL WS-NAME-CHAR-IDX > 20
+003299     END-IF.
+
+003301     CHECK-NAME-CHAR-PARA.
+003302     IF CM-CUST-NAME(WS-NAME-CHAR-IDX:1) IS NOT WS-PRINTABLE
+003304         MOVE "N" TO WS-NAME-VALID-SWITCH
+003305     END-IF.
+
+003306     LOG-NAME-REJECT-PARA.
+003307     ADD 1 TO WS-NAME-REJECT-COUNT.
+003308     MOVE "NM" TO RJ-REASON-CODE.
+003309     MOVE CM-CUST-NAME TO RJ-CUST-NAME.
+003310     MOVE ZERO TO RJ-REJECTED-VALUE.
+003311     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+003312     ACCEPT WS-TODAY-TIME FROM TIME.
+003313     MOVE WS-TODAY-DATE TO RJ-TRANS-DATE.
+003314     MOVE WS-TODAY-TIME TO RJ-TRANS-TIME.
+003315     MOVE WS-OPERATOR-ID TO RJ-OPERATOR-ID.
+003316     WRITE RJ-REJECT-RECORD.
+003317     PERFORM CHECK-REJECT-STATUS-PARA.
+
+      * An account number that did not match any CUSTOMER-MASTER-FILE
+      * record - whether typed at the interactive prompt or read off a
+      * batch record - is logged here, so an unresolvable lookup always
+      * leaves a trace instead of just a console message. WS-ACCOUNT-
+      * NUMBER already holds the rejected number either way: the
+      * interactive ACCEPT in READ-NAME-PARA sets it directly, and
+      * PROCESS-BATCH-PARA moves BI-ACCOUNT-NUMBER into it before
+      * calling here.
+003318     LOG-ACCOUNT-REJECT-PARA.
+003319     ADD 1 TO WS-ACCOUNT-REJECT-COUNT.
+003320     MOVE "AC" TO RJ-REASON-CODE.
+003321     MOVE SPACES TO RJ-CUST-NAME.
+003322     MOVE WS-ACCOUNT-NUMBER TO RJ-REJECTED-VALUE.
+003323     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+003324     ACCEPT WS-TODAY-TIME FROM TIME.
+003325     MOVE WS-TODAY-DATE TO RJ-TRANS-DATE.
+003326     MOVE WS-TODAY-TIME TO RJ-TRANS-TIME.
+003327     MOVE WS-OPERATOR-ID TO RJ-OPERATOR-ID.
+003328     WRITE RJ-REJECT-RECORD.
+003329     PERFORM CHECK-REJECT-STATUS-PARA.
+
+003300     READ-STARS-PARA.
+003400     DISPLAY "How many stars do you want? " NO ADVANCING.
+003500     ACCEPT WS-STAR.
+003510     IF NOT PASS
+003515         IF WS-STAR > 200
+003516             PERFORM SUPERVISOR-OVERRIDE-PARA
+003517         ELSE
+003520             PERFORM LOG-REJECT-PARA
+003518         END-IF
+003530     END-IF.
+
+003540     SUPERVISOR-OVERRIDE-PARA.
+003550     DISPLAY "That is over the 200-star cap. Supervisor ID to "
+003560         "authorize, or blank to cancel: " NO ADVANCING.
+003570     ACCEPT WS-SUPERVISOR-ID.
+003575     PERFORM AUTHORIZE-OVERRIDE-PARA.
+
+      * Shared by the interactive prompt above and PROCESS-BATCH-PARA,
+      * so the over-cap decision - and the new ledger-overflow cap
+      * alongside it - is made the same way regardless of which path
+      * a request came in on, instead of two independently-maintained
+      * copies of the same rule.
+003576     AUTHORIZE-OVERRIDE-PARA.
+003577     IF WS-SUPERVISOR-ID NOT = SPACES AND
+003578             NOT WS-STAR-OVERFLOWS-LEDGER
+003579         MOVE "Y" TO WS-OVERRIDE-SWITCH
+003580         PERFORM LOG-OVERRIDE-PARA
+003581     ELSE
+003582         MOVE "N" TO WS-OVERRIDE-SWITCH
+003583         PERFORM LOG-REJECT-PARA
+003584     END-IF.
+
+003600     SHOW-STARS-PARA.
+003650     IF WS-STAR-PRINT-PTR NOT > 200
+003660         MOVE "*" TO WS-RECEIPT-STARS(WS-STAR-PRINT-PTR:1)
+003670         ADD 1 TO WS-STAR-PRINT-PTR
+003680     END-IF.
+003700     DISPLAY "*" NO ADVANCING.
+
+003800     OPEN-FILES-PARA.
+003900     OPEN EXTEND STAR-LEDGER-FILE.
+003901     PERFORM CHECK-LEDGER-STATUS-PARA.
+003910     OPEN EXTEND STAR-REJECT-FILE.
+003911     PERFORM CHECK-REJECT-STATUS-PARA.
+003920     OPEN INPUT CUSTOMER-MASTER-FILE.
+003921     PERFORM CHECK-CUSTMAS-STATUS-PARA.
+003930     OPEN INPUT BATCH-INPUT-FILE.
+003935     OPEN EXTEND STAR-EXCEPTION-FILE.
+003937     PERFORM CHECK-EXCEPTION-STATUS-PARA.
+003938     OPEN EXTEND RECEIPT-FILE.
+003939     PERFORM CHECK-RECEIPT-STATUS-PARA.
+003940     IF WS-BATCH-FILE-STATUS = "00"
+003950         MOVE "Y" TO WS-BATCH-MODE-SWITCH
+003960     ELSE
+003970         MOVE "N" TO WS-BATCH-MODE-SWITCH
+003980     END-IF.
+
+      * File status for the transaction/exception files, checked
+      * after every OPEN and WRITE the same way WS-BATCH-FILE-STATUS
+      * is already checked for STARIN, so a missing DD or a full
+      * disk is caught instead of a record silently vanishing.
+003981     CHECK-LEDGER-STATUS-PARA.
+003982     IF WS-LEDGER-FILE-STATUS NOT = "00"
+003983         DISPLAY "FATAL: I/O error on STARLDG, status "
+003984             WS-LEDGER-FILE-STATUS
+003985         STOP RUN
+003986     END-IF.
+
+003987     CHECK-REJECT-STATUS-PARA.
+003988     IF WS-REJECT-FILE-STATUS NOT = "00"
+003989         DISPLAY "FATAL: I/O error on STARREJ, status "
+003990             WS-REJECT-FILE-STATUS
+003991         STOP RUN
+003992     END-IF.
+
+003993     CHECK-EXCEPTION-STATUS-PARA.
+004001     IF WS-EXCEPTION-FILE-STATUS NOT = "00"
+004002         DISPLAY "FATAL: I/O error on STAREXC, status "
+004003             WS-EXCEPTION-FILE-STATUS
+004004         STOP RUN
+004005     END-IF.
+
+004006     CHECK-RECEIPT-STATUS-PARA.
+004007     IF WS-RECEIPT-FILE-STATUS NOT = "00"
+004008         DISPLAY "FATAL: I/O error on STARRCT, status "
+004009             WS-RECEIPT-FILE-STATUS
+004010         STOP RUN
+004011     END-IF.
+
+      * CUSTOMER-MASTER-FILE is keyed, so "23" (record not found) is
+      * an expected, already-handled outcome of READ and is not
+      * treated as a fatal I/O error the way any other status is.
+004012     CHECK-CUSTMAS-STATUS-PARA.
+004013     IF WS-CUSTMAS-FILE-STATUS NOT = "00" AND
+004014             WS-CUSTMAS-FILE-STATUS NOT = "23"
+004015         DISPLAY "FATAL: I/O error on CUSTMAS, status "
+004016             WS-CUSTMAS-FILE-STATUS
+004017         STOP RUN
+004018     END-IF.
+
+003990     READ-BATCH-PARA.
+003991     READ BATCH-INPUT-FILE
+003992         AT END MOVE "Y" TO WS-BATCH-EOF-SWITCH
+003993     END-READ.
+
+003994     PROCESS-BATCH-PARA.
+003995     MOVE BI-ACCOUNT-NUMBER TO CM-ACCOUNT-NUMBER.
+003996     READ CUSTOMER-MASTER-FILE
+003997         INVALID KEY
+003998             DISPLAY "Unknown account number in batch input: "
+003999                 BI-ACCOUNT-NUMBER
+004000             MOVE BI-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+004004             PERFORM LOG-ACCOUNT-REJECT-PARA
+004005         NOT INVALID KEY
+004010             PERFORM VALIDATE-NAME-PARA
+004015             IF NOT WS-NAME-VALID
+004020                 DISPLAY "Invalid name on customer master "
+004025                     "record for batch account: "
+004030                     BI-ACCOUNT-NUMBER
+004035                 PERFORM LOG-NAME-REJECT-PARA
+004040             ELSE
+004045                 MOVE CM-CUST-NAME TO WS-NAME
+004050                 MOVE BI-STAR-COUNT TO WS-STAR
+004055                 MOVE BI-SUPERVISOR-ID TO WS-SUPERVISOR-ID
+004060                 MOVE SPACES TO WS-RECEIPT-STARS
+004065                 MOVE 1 TO WS-STAR-PRINT-PTR
+004070                 IF PASS
+004075                     PERFORM SHOW-STARS-PARA WS-STAR TIMES
+004080                     DISPLAY ""
+004085                     PERFORM WRITE-LEDGER-PARA
+004090                     PERFORM PRINT-RECEIPT-PARA
+004095                     DISPLAY "Goodbye, " WS-NAME
+004100                 ELSE
+004105                     PERFORM AUTHORIZE-OVERRIDE-PARA
+004110                     IF WS-OVERRIDE-APPROVED
+004120                         PERFORM SHOW-STARS-PARA WS-STAR TIMES
+004125                         DISPLAY ""
+004130                         PERFORM WRITE-LEDGER-PARA
+004135                         PERFORM PRINT-RECEIPT-PARA
+004140                         DISPLAY "Goodbye, " WS-NAME
+004160                     END-IF
+004165             END-IF
+004170     END-READ.
+004175     PERFORM CHECK-CUSTMAS-STATUS-PARA.
+004180     PERFORM READ-BATCH-PARA.
+
+004000     WRITE-LEDGER-PARA.
+004010     PERFORM FIND-TIER-PARA.
+004100     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+004200     ACCEPT WS-TODAY-TIME FROM TIME.
+004300     MOVE WS-NAME TO LR-CUST-NAME.
+004400     MOVE WS-STAR TO LR-STAR-COUNT.
+004500     MOVE WS-TODAY-DATE TO LR-TRANS-DATE.
+004600     MOVE WS-TODAY-TIME TO LR-TRANS-TIME.
+004610     MOVE WS-DOLLAR-VALUE TO LR-DOLLAR-VALUE.
+004615     MOVE WS-OPERATOR-ID TO LR-OPERATOR-ID.
+004700     WRITE LR-LEDGER-RECORD.
+004705     PERFORM CHECK-LEDGER-STATUS-PARA.
+
+004620     FIND-TIER-PARA.
+004630     SET SV-TIER-IDX TO 1.
+004640     SEARCH SV-TIER
+004650         AT END
+004660             SET SV-TIER-IDX TO 4
+004670         WHEN WS-STAR NOT > SV-TIER-MAX(SV-TIER-IDX)
+004680             CONTINUE
+004690     END-SEARCH.
+004692     COMPUTE WS-DOLLAR-VALUE ROUNDED =
+004694         WS-STAR * SV-TIER-RATE(SV-TIER-IDX).
+
+004710     LOG-REJECT-PARA.
+004720     ADD 1 TO WS-REJECT-COUNT.
+004730     IF WS-STAR < 0
+004740         MOVE "LO" TO RJ-REASON-CODE
+004750     ELSE
+004760         MOVE "HI" TO RJ-REASON-CODE
+004770     END-IF.
+004780     MOVE WS-NAME TO RJ-CUST-NAME.
+004790     MOVE WS-STAR TO RJ-REJECTED-VALUE.
+004800     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+004810     ACCEPT WS-TODAY-TIME FROM TIME.
+004820     MOVE WS-TODAY-DATE TO RJ-TRANS-DATE.
+004830     MOVE WS-TODAY-TIME TO RJ-TRANS-TIME.
+004835     MOVE WS-OPERATOR-ID TO RJ-OPERATOR-ID.
+004840     WRITE RJ-REJECT-RECORD.
+004845     PERFORM CHECK-REJECT-STATUS-PARA.
+004850     DISPLAY "Sorry, " WS-STAR " stars is not allowed (reason "
+004860         RJ-REASON-CODE "). That is rejection number "
+004870         WS-REJECT-COUNT " this session.".
+
+004880     LOG-OVERRIDE-PARA.
+004881     MOVE WS-NAME TO EX-CUST-NAME.
+004882     MOVE WS-OPERATOR-ID TO EX-OPERATOR-ID.
+004883     MOVE WS-SUPERVISOR-ID TO EX-SUPERVISOR-ID.
+004884     MOVE WS-STAR TO EX-STAR-COUNT.
+004885     ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+004886     ACCEPT WS-TODAY-TIME FROM TIME.
+004887     MOVE WS-TODAY-DATE TO EX-TRANS-DATE.
+004888     MOVE WS-TODAY-TIME TO EX-TRANS-TIME.
+004889     WRITE EX-EXCEPTION-RECORD.
+004894     PERFORM CHECK-EXCEPTION-STATUS-PARA.
+
+004896     DISPLAY "Supervisor " WS-SUPERVISOR-ID " authorized "
+004898         WS-STAR " stars for " WS-NAME ".".
+
+      * Each line below clears RECEIPT-LINE before STRINGing into it;
+      * STRING only overwrites the bytes it supplies, so without the
+      * MOVE SPACES the tail end of the previous line's text would
+      * otherwise still be sitting in the trailing bytes.
+004892     PRINT-RECEIPT-PARA.
+004893     MOVE WS-STAR TO WS-RECEIPT-STAR-EDIT.
+004894     MOVE WS-DOLLAR-VALUE TO WS-RECEIPT-VALUE-EDIT.
+004895     MOVE "----------------------------------------" TO
+004896         RECEIPT-LINE.
+004897     WRITE RECEIPT-LINE.
+005000     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005005     MOVE SPACES TO RECEIPT-LINE.
+005010     STRING "STAR SELLER RECEIPT        " WS-TODAY-DATE
+005015         DELIMITED BY SIZE INTO RECEIPT-LINE.
+005020     WRITE RECEIPT-LINE.
+005025     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005030     MOVE SPACES TO RECEIPT-LINE.
+005035     STRING "CUSTOMER: " WS-NAME
+005040         DELIMITED BY SIZE INTO RECEIPT-LINE.
+005045     WRITE RECEIPT-LINE.
+005050     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005055     MOVE SPACES TO RECEIPT-LINE.
+005060     STRING "STARS ISSUED: " WS-RECEIPT-STAR-EDIT
+005065         DELIMITED BY SIZE INTO RECEIPT-LINE.
+005070     WRITE RECEIPT-LINE.
+005075     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005080     PERFORM PRINT-STAR-ROWS-PARA.
+005130     MOVE SPACES TO RECEIPT-LINE.
+005135     STRING "VALUE: " WS-RECEIPT-VALUE-EDIT
+005140         DELIMITED BY SIZE INTO RECEIPT-LINE.
+005145     WRITE RECEIPT-LINE.
+005150     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005155     MOVE SPACES TO RECEIPT-LINE.
+005160     STRING "OPERATOR: " WS-OPERATOR-ID
+005165         DELIMITED BY SIZE INTO RECEIPT-LINE.
+005170     WRITE RECEIPT-LINE.
+005175     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005180     MOVE "----------------------------------------" TO
+005185         RECEIPT-LINE.
+005190     WRITE RECEIPT-LINE.
+005195     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005200     MOVE SPACES TO RECEIPT-LINE.
+005205     WRITE RECEIPT-LINE.
+005210     PERFORM CHECK-RECEIPT-STATUS-PARA.
+
+      * WS-RECEIPT-STARS can hold up to 200 asterisks (the PASS cap),
+      * far more than an 80-byte RECEIPT-LINE has room for once the
+      * "  " lead-in is counted, so the row is wrapped across as many
+      * RECEIPT-LINE records as it takes instead of being STRINGed in
+      * one shot and silently truncated by STRING's implicit overflow.
+005211     PRINT-STAR-ROWS-PARA.
+005212     IF WS-STAR-PRINT-PTR > 1
+005213         MOVE 1 TO WS-STAR-ROW-PTR
+005214         PERFORM PRINT-ONE-STAR-ROW-PARA
+005215             UNTIL WS-STAR-ROW-PTR > WS-STAR-PRINT-PTR - 1
+005216     ELSE
+005217         MOVE SPACES TO RECEIPT-LINE
+005218         STRING "  (no stars issued)"
+005219             DELIMITED BY SIZE INTO RECEIPT-LINE
+005220         WRITE RECEIPT-LINE
+005221         PERFORM CHECK-RECEIPT-STATUS-PARA
+005222     END-IF.
+
+005223     PRINT-ONE-STAR-ROW-PARA.
+005224     COMPUTE WS-STAR-CHUNK-LEN =
+005225         WS-STAR-PRINT-PTR - WS-STAR-ROW-PTR.
+005226     IF WS-STAR-CHUNK-LEN > 78
+005227         MOVE 78 TO WS-STAR-CHUNK-LEN
+005228     END-IF.
+005229     MOVE SPACES TO RECEIPT-LINE.
+005230     STRING "  " WS-RECEIPT-STARS(WS-STAR-ROW-PTR:
+005231         WS-STAR-CHUNK-LEN) DELIMITED BY SIZE INTO RECEIPT-LINE.
+005232     WRITE RECEIPT-LINE.
+005233     PERFORM CHECK-RECEIPT-STATUS-PARA.
+005234     ADD WS-STAR-CHUNK-LEN TO WS-STAR-ROW-PTR.
+
+004930     CLOSE-FILES-PARA.
+004931     CLOSE STAR-LEDGER-FILE.
+004932     CLOSE STAR-REJECT-FILE.
+004933     CLOSE CUSTOMER-MASTER-FILE.
+004935     CLOSE BATCH-INPUT-FILE.
+004937     CLOSE STAR-EXCEPTION-FILE.
+004938     CLOSE RECEIPT-FILE.
 
       * This language is case-insensitive and indentation-sensitive.
+
