@@ -0,0 +1,38 @@
+      * REJECREC.cpy
+      * Record layout for the star request exception file (STARREJ).
+      * One record is written per out-of-range star request, whether
+      * it looks like a fat-fingered entry or a customer trying to
+      * push past the cap, so the two can be told apart after the
+      * fact instead of just watching the prompt loop silently.
+      *
+      * Modification history:
+      *   2024-03-04 THS  Original layout - name, rejected value,
+      *        reason code, date/time.
+      *   2024-06-07 THS  Added RJ-OPERATOR-ID so a rejection can be
+      *        traced back to the till operator who caused it.
+      *   2024-08-09 THS  Added the "NM" reason code for a customer
+      *        master record whose name field is blank or carries a
+      *        control character, rather than an out-of-range star
+      *        count.
+      *   2024-08-09 THS  Added the "AC" reason code for an account
+      *        number, typed at the interactive prompt or read off a
+      *        batch record, that does not match any CUSTOMER-MASTER-
+      *        FILE record, so an unresolvable lookup leaves a trace
+      *        instead of just a console message. RJ-REJECTED-VALUE
+      *        holds the rejected account number (not a star count)
+      *        on an "AC" record - see the note on that field below.
+000100  01  RJ-REJECT-RECORD.
+000200      05  RJ-CUST-NAME           PIC A(20).
+      *     Holds the rejected star count for "LO"/"HI" records; holds
+      *     the unmatched account number instead for an "AC" record,
+      *     since there is no star count to report when the lookup
+      *     never found a master record to check one against.
+000300      05  RJ-REJECTED-VALUE      PIC S9(09) USAGE IS BINARY.
+000400      05  RJ-REASON-CODE         PIC X(02).
+000500          88  RJ-REASON-TOO-LOW  VALUE "LO".
+000600          88  RJ-REASON-TOO-HIGH VALUE "HI".
+000650          88  RJ-REASON-BAD-NAME VALUE "NM".
+000660          88  RJ-REASON-UNKNOWN-ACCOUNT VALUE "AC".
+000700      05  RJ-TRANS-DATE          PIC 9(08).
+000800      05  RJ-TRANS-TIME          PIC 9(06).
+000900      05  RJ-OPERATOR-ID         PIC X(08).
