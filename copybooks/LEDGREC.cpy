@@ -0,0 +1,21 @@
+      * LEDGREC.cpy
+      * Record layout for the star ledger transaction file (STARLDG).
+      * One record is written per customer served, either from the
+      * interactive counter or from a batch reprocessing run, so the
+      * shift can be reconciled after the fact instead of relying on
+      * whoever was at the terminal remembering what happened.
+      *
+      * Modification history:
+      *   2024-02-11 THS  Original layout - name, star count, date/time.
+      *   2024-05-19 THS  Added LR-DOLLAR-VALUE so each transaction
+      *        carries the redemption value it was rated at.
+      *   2024-06-07 THS  Added LR-OPERATOR-ID so a transaction can
+      *        be traced back to the till operator who ran it.
+000100  01  LR-LEDGER-RECORD.
+000200      05  LR-CUST-NAME           PIC A(20).
+000300      05  LR-STAR-COUNT          PIC S9(09) USAGE IS BINARY.
+000400      05  LR-TRANS-DATE          PIC 9(08).
+000500      05  LR-TRANS-TIME          PIC 9(06).
+000600      05  LR-DOLLAR-VALUE        PIC S9(07)V99 USAGE COMP-3.
+000700      05  LR-OPERATOR-ID         PIC X(08).
+
