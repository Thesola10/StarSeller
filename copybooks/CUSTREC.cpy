@@ -0,0 +1,10 @@
+      * CUSTREC.cpy
+      * Record layout for the customer master file (CUSTMAS), keyed
+      * by account number so a repeat visit ties back to one customer
+      * no matter how their name gets typed at the counter.
+      *
+      * Modification history:
+      *   2024-04-02 THS  Original layout - account number, name.
+000100  01  CM-CUSTOMER-RECORD.
+000200      05  CM-ACCOUNT-NUMBER      PIC 9(06).
+000300      05  CM-CUST-NAME           PIC A(20).
