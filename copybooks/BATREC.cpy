@@ -0,0 +1,19 @@
+      * BATREC.cpy
+      * Record layout for the batch reprocessing input file (STARIN),
+      * one record per mail-order/event redemption to be run through
+      * the same validation and output logic as the counter without
+      * anyone sitting at a keyboard typing each one in. Keyed by
+      * account number rather than free-text name, to match the
+      * CUSTMAS lookup used at the counter.
+      *
+      * Modification history:
+      *   2024-07-15 THS  Original layout - account number, star
+      *        count requested.
+      *   2024-08-02 THS  Added BI-SUPERVISOR-ID so a bulk order that
+      *        legitimately exceeds the normal cap can carry its
+      *        override authorization along with it, since there is
+      *        no human at a keyboard to ask in a batch run.
+000100  01  BI-BATCH-RECORD.
+000200      05  BI-ACCOUNT-NUMBER      PIC 9(06).
+000300      05  BI-STAR-COUNT          PIC S9(09).
+000400      05  BI-SUPERVISOR-ID       PIC X(08).
