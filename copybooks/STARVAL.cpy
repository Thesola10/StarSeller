@@ -0,0 +1,18 @@
+      * STARVAL.cpy
+      * Star-to-currency denomination table. Every request is rated
+      * in bulk against the highest tier its star count reaches, so
+      * the daily totals tie back to dollars and not just a count of
+      * '*' characters printed at the counter.
+      *
+      * Modification history:
+      *   2024-05-19 THS  Original four-tier table - rate per star
+      *        falls as the order size grows.
+000100  01  SV-TIER-TABLE-VALUES.
+000200      05  FILLER PIC X(07) VALUE "0010025".
+000300      05  FILLER PIC X(07) VALUE "0050020".
+000400      05  FILLER PIC X(07) VALUE "0100015".
+000500      05  FILLER PIC X(07) VALUE "0200010".
+000600  01  SV-TIER-TABLE REDEFINES SV-TIER-TABLE-VALUES.
+000700      05  SV-TIER OCCURS 4 TIMES INDEXED BY SV-TIER-IDX.
+000800          10  SV-TIER-MAX        PIC 9(04).
+000900          10  SV-TIER-RATE       PIC 9V99.
