@@ -0,0 +1,17 @@
+      * EXCPREC.cpy
+      * Record layout for the supervisor-override exception report
+      * file (STAREXC). One record is written per request that
+      * legitimately exceeds the normal 200-star cap and was
+      * authorized by a supervisor, rather than the operator being
+      * stuck re-entering smaller numbers as a workaround.
+      *
+      * Modification history:
+      *   2024-08-02 THS  Original layout - name, operator, the
+      *        supervisor who authorized it, star count, date/time.
+000100  01  EX-EXCEPTION-RECORD.
+000200      05  EX-CUST-NAME           PIC A(20).
+000300      05  EX-OPERATOR-ID         PIC X(08).
+000400      05  EX-SUPERVISOR-ID       PIC X(08).
+000500      05  EX-STAR-COUNT          PIC S9(09) USAGE IS BINARY.
+000600      05  EX-TRANS-DATE          PIC 9(08).
+000700      05  EX-TRANS-TIME          PIC 9(06).
