@@ -0,0 +1,180 @@
+      * StarReport - end of day star issuance summary.
+
+      * Reads the STARLDG transaction ledger written by StarSeller and
+      * totals stars issued per day (customers served, stars issued,
+      * min/max/average per customer) so the counter can be reconciled
+      * against star inventory at close of business without anyone
+      * having had to watch the screen all day.
+
+      * Modification history:
+      *   THS  Original daily totals report, driven off STARLDG.
+      *   THS  Added a per-day dollar total now that each ledger
+      *        record carries LR-DOLLAR-VALUE.
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID. StarReport.
+000300 ENVIRONMENT DIVISION.
+000400  INPUT-OUTPUT SECTION.
+000500  FILE-CONTROL.
+000600      SELECT STAR-LEDGER-FILE ASSIGN TO "STARLDG"
+000700          ORGANIZATION IS SEQUENTIAL
+000710          FILE STATUS IS WS-LEDGER-FILE-STATUS.
+000800      SELECT STAR-REPORT-FILE ASSIGN TO "STARRPT"
+000900          ORGANIZATION IS SEQUENTIAL
+000910          FILE STATUS IS WS-REPORT-FILE-STATUS.
+001000 DATA DIVISION.
+001100  FILE SECTION.
+001200  FD  STAR-LEDGER-FILE
+001300      LABEL RECORDS ARE STANDARD.
+001400      COPY LEDGREC.
+001500  FD  STAR-REPORT-FILE
+001600      LABEL RECORDS ARE STANDARD.
+001700  01 REPORT-LINE PIC X(80).
+001800  WORKING-STORAGE SECTION.
+001900  01 WS-EOF-SWITCH PIC X(01) VALUE "N".
+002000      88 WS-EOF VALUE "Y".
+002100  01 WS-FIRST-RECORD-SWITCH PIC X(01) VALUE "Y".
+002200      88 WS-FIRST-RECORD VALUE "Y".
+002300  01 WS-PREV-DATE PIC 9(08) VALUE ZEROS.
+
+      * Per-day accumulators, reset at every date break.
+002400  01 WS-CUST-COUNT PIC S9(09) USAGE IS BINARY VALUE ZERO.
+002500  01 WS-STAR-SUM PIC S9(09) USAGE IS BINARY VALUE ZERO.
+002600  01 WS-STAR-MIN PIC S9(09) USAGE IS BINARY VALUE ZERO.
+002700  01 WS-STAR-MAX PIC S9(09) USAGE IS BINARY VALUE ZERO.
+002800  01 WS-STAR-AVG PIC S9(07)V99 USAGE IS COMP-3 VALUE ZERO.
+002810  01 WS-DOLLAR-SUM PIC S9(09)V99 USAGE IS COMP-3 VALUE ZERO.
+
+002900  01 WS-EDIT-DATE PIC 9(08).
+003000  01 WS-EDIT-COUNT PIC ZZZ,ZZZ,ZZ9.
+003100  01 WS-EDIT-SUM PIC ZZZ,ZZZ,ZZ9.
+003200  01 WS-EDIT-MIN PIC ZZZ,ZZZ,ZZ9.
+003300  01 WS-EDIT-MAX PIC ZZZ,ZZZ,ZZ9.
+003400  01 WS-EDIT-AVG PIC ZZZ,ZZZ,ZZ9.99.
+003410  01 WS-EDIT-DOLLAR-SUM PIC $$$,$$$,$$9.99.
+
+      * File status for STARLDG/STARRPT, so a missing ledger dataset
+      * or a disk-full report write is caught instead of the run
+      * stopping silently or going on to print a report short of data.
+003420  01 WS-LEDGER-FILE-STATUS PIC X(02).
+003430  01 WS-REPORT-FILE-STATUS PIC X(02).
+
+003500 PROCEDURE DIVISION.
+003600     PERFORM OPEN-FILES-PARA.
+003700     PERFORM RESET-TOTALS-PARA.
+003800     PERFORM READ-LEDGER-PARA.
+003900     PERFORM PROCESS-LEDGER-PARA UNTIL WS-EOF.
+004000     PERFORM FINAL-TOTALS-PARA.
+004100     PERFORM CLOSE-FILES-PARA.
+004200     STOP RUN.
+
+004300     OPEN-FILES-PARA.
+004400     OPEN INPUT STAR-LEDGER-FILE.
+004410     PERFORM CHECK-LEDGER-STATUS-PARA.
+004500     OPEN OUTPUT STAR-REPORT-FILE.
+004510     PERFORM CHECK-REPORT-STATUS-PARA.
+004600     MOVE "STAR SELLER - END OF DAY ISSUANCE SUMMARY"
+004700         TO REPORT-LINE.
+004800     WRITE REPORT-LINE.
+004810     PERFORM CHECK-REPORT-STATUS-PARA.
+004900     MOVE SPACES TO REPORT-LINE.
+005000     WRITE REPORT-LINE.
+005010     PERFORM CHECK-REPORT-STATUS-PARA.
+
+005100     READ-LEDGER-PARA.
+005200     READ STAR-LEDGER-FILE
+005300         AT END MOVE "Y" TO WS-EOF-SWITCH
+005400     END-READ.
+005410     PERFORM CHECK-LEDGER-STATUS-PARA.
+
+      * READ-LEDGER-PARA's AT END already handles status "10"; any
+      * other non-"00" status is an unexpected I/O error on STARLDG.
+005420     CHECK-LEDGER-STATUS-PARA.
+005430     IF WS-LEDGER-FILE-STATUS NOT = "00" AND
+005440             WS-LEDGER-FILE-STATUS NOT = "10"
+005450         DISPLAY "FATAL: I/O error on STARLDG, status "
+005460             WS-LEDGER-FILE-STATUS
+005470         STOP RUN
+005480     END-IF.
+
+005490     CHECK-REPORT-STATUS-PARA.
+005500     IF WS-REPORT-FILE-STATUS NOT = "00"
+005510         DISPLAY "FATAL: I/O error on STARRPT, status "
+005520             WS-REPORT-FILE-STATUS
+005530         STOP RUN
+005540     END-IF.
+
+005500     PROCESS-LEDGER-PARA.
+005600     IF WS-FIRST-RECORD
+005700         MOVE LR-TRANS-DATE TO WS-PREV-DATE
+005800         MOVE "N" TO WS-FIRST-RECORD-SWITCH
+005900     END-IF.
+006000     IF LR-TRANS-DATE NOT EQUAL TO WS-PREV-DATE
+006100         PERFORM DATE-BREAK-PARA
+006200     END-IF.
+006300     PERFORM ACCUMULATE-PARA.
+006400     PERFORM READ-LEDGER-PARA.
+
+006500     ACCUMULATE-PARA.
+006600     ADD 1 TO WS-CUST-COUNT.
+006700     ADD LR-STAR-COUNT TO WS-STAR-SUM.
+006710     ADD LR-DOLLAR-VALUE TO WS-DOLLAR-SUM.
+006800     IF WS-CUST-COUNT = 1
+006900         MOVE LR-STAR-COUNT TO WS-STAR-MIN
+007000         MOVE LR-STAR-COUNT TO WS-STAR-MAX
+007100     END-IF.
+007200     IF LR-STAR-COUNT < WS-STAR-MIN
+007300         MOVE LR-STAR-COUNT TO WS-STAR-MIN
+007400     END-IF.
+007500     IF LR-STAR-COUNT > WS-STAR-MAX
+007600         MOVE LR-STAR-COUNT TO WS-STAR-MAX
+007700     END-IF.
+
+007800     DATE-BREAK-PARA.
+007900     PERFORM PRINT-TOTALS-PARA.
+008000     MOVE LR-TRANS-DATE TO WS-PREV-DATE.
+008100     PERFORM RESET-TOTALS-PARA.
+
+008200     FINAL-TOTALS-PARA.
+008300     IF WS-CUST-COUNT > 0
+008400         PERFORM PRINT-TOTALS-PARA
+008500     END-IF.
+
+008600     RESET-TOTALS-PARA.
+008700     MOVE ZERO TO WS-CUST-COUNT.
+008800     MOVE ZERO TO WS-STAR-SUM.
+008900     MOVE ZERO TO WS-STAR-MIN.
+009000     MOVE ZERO TO WS-STAR-MAX.
+009010     MOVE ZERO TO WS-DOLLAR-SUM.
+
+009100     PRINT-TOTALS-PARA.
+009200     IF WS-CUST-COUNT > 0
+009300         COMPUTE WS-STAR-AVG ROUNDED =
+009400             WS-STAR-SUM / WS-CUST-COUNT
+009500     ELSE
+009600         MOVE ZERO TO WS-STAR-AVG
+009700     END-IF.
+009800     MOVE WS-PREV-DATE TO WS-EDIT-DATE.
+009900     MOVE WS-CUST-COUNT TO WS-EDIT-COUNT.
+010000     MOVE WS-STAR-SUM TO WS-EDIT-SUM.
+010100     MOVE WS-STAR-MIN TO WS-EDIT-MIN.
+010200     MOVE WS-STAR-MAX TO WS-EDIT-MAX.
+010300     MOVE WS-STAR-AVG TO WS-EDIT-AVG.
+010310     MOVE WS-DOLLAR-SUM TO WS-EDIT-DOLLAR-SUM.
+010400     STRING "DATE " WS-EDIT-DATE
+010500         "  CUSTOMERS " WS-EDIT-COUNT
+010600         "  STARS " WS-EDIT-SUM
+010700         DELIMITED BY SIZE INTO REPORT-LINE.
+010800     WRITE REPORT-LINE.
+010810     PERFORM CHECK-REPORT-STATUS-PARA.
+010900     STRING "     MIN " WS-EDIT-MIN
+011000         "  MAX " WS-EDIT-MAX
+011100         "  AVG " WS-EDIT-AVG
+011110         "  VALUE " WS-EDIT-DOLLAR-SUM
+011200         DELIMITED BY SIZE INTO REPORT-LINE.
+011300     WRITE REPORT-LINE.
+011310     PERFORM CHECK-REPORT-STATUS-PARA.
+
+011400     CLOSE-FILES-PARA.
+011500     CLOSE STAR-LEDGER-FILE.
+011600     CLOSE STAR-REPORT-FILE.
+
